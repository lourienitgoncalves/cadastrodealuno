@@ -0,0 +1,192 @@
+      $set sourceformat"free"
+
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "exportcsv".
+       author. "Lourieni Gonçalves".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAluno assign to "arqAlunoIndexed.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-arqAluno.
+
+           select arqCsv assign to "arqAlunos.csv"
+           organization is line sequential
+           file status is ws-fs-csv.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAluno.
+           copy "alunoreg.cpy".
+
+       fd arqCsv.
+       01  fd-linha-csv                             pic x(101).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqAluno                          pic  9(02).
+       77  ws-fs-csv                               pic  9(02).
+
+       77  ws-eof-aluno                            pic  x(01).
+           88  ws-fim-arquivo-aluno                value "S".
+
+       77  ws-cont-exportados                      pic  9(05) value zero.
+
+       01  ws-linha-csv.
+           05  ws-linha-texto                      pic x(101).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqAluno
+           if ws-fs-arqAluno <> 00 then
+               move 1                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAluno                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAluno"        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqCsv
+           if ws-fs-csv <> 00 then
+               move 2                                   to ws-msn-erro-ofsset
+               move ws-fs-csv                           to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCsv"          to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - le arqAluno sequencialmente e escreve
+      *>  uma linha delimitada por virgula para cada aluno
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           move "N"   to ws-eof-aluno
+
+           read arqAluno next
+           if ws-fs-arqAluno = 10 then
+               move "S"   to ws-eof-aluno
+           else
+               if ws-fs-arqAluno <> 0 then
+                   move 3                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqAluno                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           perform until ws-fim-arquivo-aluno
+
+               perform exportar-aluno
+
+               read arqAluno next
+               if ws-fs-arqAluno = 10 then
+                   move "S"   to ws-eof-aluno
+               else
+                   if ws-fs-arqAluno <> 0 then
+                       move 3                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqAluno                      to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           display "Alunos exportados : " ws-cont-exportados
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Monta e grava a linha csv de um aluno: cod,aluno,endereco,
+      *>  telefone,nota1,nota2,nota3,nota4
+      *>------------------------------------------------------------------------
+       exportar-aluno section.
+
+      *>   cadastros inativos (vide deletar-cadastro/reativar-cadastro no
+      *>   programa principal) nao entram no arquivo do portal
+           if fd-status-ativo then
+
+               move spaces                                      to ws-linha-texto
+               string fd-cod         delimited by size ","
+                      fd-aluno       delimited by size ","
+                      fd-endereco    delimited by size ","
+                      fd-telefone    delimited by size ","
+                      fd-nota1       delimited by size ","
+                      fd-nota2       delimited by size ","
+                      fd-nota3       delimited by size ","
+                      fd-nota4       delimited by size
+                                                        into ws-linha-texto
+               write fd-linha-csv from ws-linha-texto
+
+               add 1   to ws-cont-exportados
+
+           end-if
+           .
+       exportar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqAluno
+           close arqCsv
+           stop run
+           .
+       finaliza-exit.
+           exit.
