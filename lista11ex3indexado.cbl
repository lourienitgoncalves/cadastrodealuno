@@ -24,8 +24,13 @@
            access mode is dynamic
            lock mode is automatic
            record key is fd-cod
+           alternate record key is fd-aluno with duplicates
            file status is ws-fs-arqAluno.
 
+           select arqAuditoria assign to "arqAuditoria.dat"
+           organization is line sequential
+           file status is ws-fs-auditoria.
+
        i-o-control.
 
       *>----Declaração de variáveis
@@ -34,29 +39,38 @@
       *>----Variaveis de arquivos
        file section.
        fd arqAluno.
-       01 fd-alunos.
-           05  fd-aluno                            pic x(25).
-           05  fd-cod                              pic 9(03).
-           05  fd-endereco                         pic x(35).
-           05  fd-mae                              pic x(25).
-           05  fd-pai                              pic x(25).
-           05  fd-telefone                         pic x(15).
-           05  fd-notas.
-               10  fd-nota1                       pic 9(02)v99.
-               10 filler                          pic x(01) value "-".
-               10  fd-nota2                       pic 9(02)v99.
-               10 filler                          pic x(01) value "-".
-               10  fd-nota3                       pic 9(02)v99.
-               10 filler                          pic x(01) value "-".
-               10  fd-nota4                       pic 9(02)v99.
-               10 filler                          pic x(01) value "-".
-
+           copy "alunoreg.cpy".
+
+       fd arqAuditoria.
+       01  fd-auditoria.
+           05  fd-aud-cod                           pic 9(03).
+           05  filler                                pic x(01) value space.
+           05  fd-aud-operacao                       pic x(10).
+           05  filler                                pic x(01) value space.
+           05  fd-aud-campo                          pic x(15).
+           05  filler                                pic x(01) value space.
+           05  fd-aud-valor-ant                      pic x(35).
+           05  filler                                pic x(01) value space.
+           05  fd-aud-data                           pic 9(08).
+           05  filler                                pic x(01) value space.
+           05  fd-aud-hora                           pic 9(06).
 
 
       *>----Variaveis de trabalho
        working-storage section.
 
        77  ws-fs-arqAluno                          pic  9(02).
+       77  ws-fs-auditoria                         pic  9(02).
+       77  ws-soma-notas                           pic  9(03)v99.
+       77  ws-nota-temp                            pic  9(02)v99.
+
+       01  ws-auditoria.
+           05  ws-aud-cod                           pic 9(03).
+           05  ws-aud-operacao                       pic x(10).
+           05  ws-aud-campo                          pic x(15).
+           05  ws-aud-valor-ant                      pic x(35).
+           05  ws-aud-data                           pic 9(08).
+           05  ws-aud-hora                           pic 9(06).
 
        01  ws-alunos.
            05  ws-aluno                            pic x(25).
@@ -73,6 +87,12 @@
                10  ws-nota3                       pic 9(02)v99.
                10 filler                          pic x(01) value "-".
                10  ws-nota4                       pic 9(02)v99.
+               10 filler                          pic x(01) value "-".
+           05  ws-media                            pic 9(02)v99.
+           05  ws-status                           pic x(01).
+               88  ws-status-ativo                 value "A".
+               88  ws-status-inativo               value "I".
+           05  ws-turma                            pic x(03).
 
        01 ws-msn-erro.
           05 ws-msn-erro-ofsset                    pic 9(04).
@@ -88,8 +108,13 @@
           88  ws-fechar-programa                   value "N" "n".
           88  ws-voltar-tela                       value "V" "v".
 
-       77  ws-menu                                 pic  x(02).
+       77  ws-menu                                 pic  x(05).
        77  ws-menu-cad                             pic  x(02).
+       77  ws-aluno-busca                          pic  x(25).
+       77  ws-continuar-busca                      pic  x(01).
+
+       77  ws-ultimo-cod-visto                     pic  9(03) value zero.
+       77  ws-retomar                              pic  x(01).
 
 
       *>----Variaveis para comunicação entre programas
@@ -120,6 +145,21 @@
                move "Erro ao abrir arq. arqAluno"    to ws-msn-erro-text
                perform finaliza-anormal
            end-if
+
+      *>   'open extend' acrescenta no final do arquivo de auditoria;
+      *>   se o arquivo ainda não existe ele é criado na primeira vez
+           open extend arqAuditoria
+           if ws-fs-auditoria = 35 then
+               open output arqAuditoria
+               close       arqAuditoria
+               open extend arqAuditoria
+           end-if
+           if ws-fs-auditoria <> 00 then
+               move 9                                   to ws-msn-erro-ofsset
+               move ws-fs-auditoria                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAuditoria"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
            .
        inicializa-exit.
            exit.
@@ -134,8 +174,10 @@
                display "Digite 'Ca' p/ cadastrar aluno "
                display "Digite 'Cn' p/ cadastrar nota"
                display "Digite 'Ci' p/ consulta indexada"
+               display "Digite 'Cnome' p/ consulta por nome"
                display "Digite 'Cs' p/ consulta sequencial"
                display "Digite 'Dc' p/ deletar cadastro"
+               display "Digite 'Rc' p/ reativar cadastro"
                display "Digite 'Ac' p/ alterar cadastro"
                display "Digite 'An' p/ alterar notas"
 
@@ -150,6 +192,9 @@
                    when = "Ci"
                        perform consultar-cadastro
 
+                   when = "Cnome"
+                       perform consultar-cad-nome
+
                    when = "Cs"
                        perform consultar-cad-sequencial-next
 
@@ -157,6 +202,9 @@
                    when = "Dc"
                        perform deletar-cadastro
 
+                   when = "Rc"
+                       perform reativar-cadastro
+
                     when = "Ac"
                        perform alterar-cadastro
 
@@ -183,9 +231,19 @@
                display "Cod     :"
                accept  ws-cod
 
+               perform until ws-cod <> 0
+                   display "Codigo invalido, nao pode ser zero. Informe o codigo:"
+                   accept ws-cod
+               end-perform
+
                display "Nome    :"
                accept  ws-aluno
 
+               perform until ws-aluno <> spaces
+                   display "Nome em branco. Informe o nome do aluno:"
+                   accept ws-aluno
+               end-perform
+
                display "Endereco:"
                accept  ws-endereco
 
@@ -198,6 +256,10 @@
                display "Telefone:"
                accept  ws-telefone
 
+               display "Turma   :"
+               accept  ws-turma
+
+               set  ws-status-ativo   to true
 
       *>------------------------------------------------------------------
       *>   Salvar dados no arquivo
@@ -214,6 +276,12 @@
                    perform finaliza-anormal
                end-if
 
+               move ws-cod       to ws-aud-cod
+               move "INCLUSAO"   to ws-aud-operacao
+               move "CADASTRO"   to ws-aud-campo
+               move spaces       to ws-aud-valor-ant
+               perform grava-auditoria
+
 
                display "Deseja cadastrar mais um Aluno? 'S' ou 'V'oltar"
                accept ws-sair
@@ -236,18 +304,26 @@
                accept  ws-cod
 
                display "Informe a primeira nota  :"
-               accept  ws-nota1
+               accept  ws-nota-temp
+               perform validar-nota
+               move    ws-nota-temp     to ws-nota1
 
                display "Informe a segunda nota   :"
-               accept  ws-nota2
+               accept  ws-nota-temp
+               perform validar-nota
+               move    ws-nota-temp     to ws-nota2
 
                display "Informe a terceira nota  :"
-               accept  ws-nota3
+               accept  ws-nota-temp
+               perform validar-nota
+               move    ws-nota-temp     to ws-nota3
 
                display "Informe a quarta nota    :"
-               accept  ws-nota4
-
+               accept  ws-nota-temp
+               perform validar-nota
+               move    ws-nota-temp     to ws-nota4
 
+               perform calcular-media
 
       *>------------------------------------------------------------------
       *>   Salvar dados no arquivo
@@ -259,6 +335,7 @@
                read arqAluno
 
                move ws-notas     to fd-notas
+               move ws-media     to fd-media
 
                rewrite fd-alunos
 
@@ -269,6 +346,12 @@
                    perform finaliza-anormal
                end-if
 
+               move ws-cod       to ws-aud-cod
+               move "INCLUSAO"   to ws-aud-operacao
+               move "NOTAS"      to ws-aud-campo
+               move spaces       to ws-aud-valor-ant
+               perform grava-auditoria
+
 
                display "Deseja cadastrar mais uma nota? 'S' ou 'V'oltar"
                accept ws-sair
@@ -281,6 +364,32 @@
        cadastrar-notas-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   Rotina que recalcula a media das 4 notas em ws-media
+      *>------------------------------------------------------------------------
+       calcular-media section.
+
+           compute ws-soma-notas = ws-nota1 + ws-nota2 + ws-nota3 + ws-nota4
+           compute ws-media      = ws-soma-notas / 4
+           .
+       calcular-media-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Rotina que valida se ws-nota-temp esta na faixa 00,00 a 10,00,
+      *>   reexibindo o prompt ate que um valor valido seja informado
+      *>------------------------------------------------------------------------
+       validar-nota section.
+
+           perform until ws-nota-temp <= 10
+
+               display "Nota invalida. Informe um valor entre 00,00 e 10,00:"
+               accept ws-nota-temp
+
+           end-perform
+           .
+       validar-nota-exit.
+           exit.
 
 
       *>------------------------------------------------------------------------
@@ -306,28 +415,142 @@
                end-if
            end-if
 
-           move  fd-alunos   to  ws-alunos
+           if ws-fs-arqAluno = 0 then
+               move  fd-alunos   to  ws-alunos
+
+               if fd-status-inativo then
+                   display "Aluno " ws-aluno " esta INATIVO"
+               else
+                   display "Cod     :"   ws-cod
+
+                   display "Nome    :"   ws-aluno
+
+                   display "Endereco:"   ws-endereco
+
+                   display "Mae     :"   ws-mae
+
+                   display "Pai     :"   ws-pai
+
+                   display "Telefone:"   ws-telefone
+
+                   display "Notas   :"   ws-notas
+
+                   display "Media   :"   ws-media
+               end-if
+           end-if
+           .
+       consultar-cadastro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Rotina de consulta de aluno pelo nome (chave alternativa fd-aluno)
+      *>------------------------------------------------------------------------
+       consultar-cad-nome section.
 
-           display "Cod     :"   ws-cod
+           display "informe o nome do aluno"
+           accept ws-aluno
 
-           display "Nome    :"   ws-aluno
+           move ws-aluno   to ws-aluno-busca
+           move ws-aluno   to fd-aluno
 
-           display "Endereco:"   ws-endereco
+           start arqAluno key is = fd-aluno
+           if ws-fs-arqAluno <> 0 then
+               if ws-fs-arqAluno = 23 then
+                   display "Aluno não cadastrado"
+               else
+                   move 2                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqAluno                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               move space   to ws-sair
+
+               perform until ws-voltar-tela
+
+                   perform ler-proximo-ativo
+                   if  ws-fs-arqAluno <> 0 then
+                       if ws-fs-arqAluno = 10 then
+                           display "Fim da lista de alunos com este nome"
+                           move "V"    to ws-sair
+                       else
+                           move 2                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqAluno                      to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   else
+                       if fd-aluno <> ws-aluno-busca then
+                           display "Fim da lista de alunos com este nome"
+                           move "V"    to ws-sair
+                       else
+                           move  fd-alunos   to  ws-alunos
+
+                           display "Cod     :"   ws-cod
+
+                           display "Nome    :"   ws-aluno
 
-           display "Mae     :"   ws-mae
+                           display "Endereco:"   ws-endereco
 
-           display "Pai     :"   ws-pai
+                           display "Mae     :"   ws-mae
 
-           display "Telefone:"   ws-telefone
+                           display "Pai     :"   ws-pai
 
-           display "Notas   :"   ws-notas
+                           display "Telefone:"   ws-telefone
 
+                           display "Notas   :"   ws-notas
 
+                           display "Media   :"   ws-media
 
+                           display "Deseja consultar o proximo aluno com este nome? 'S' ou 'V'oltar"
+                           accept ws-sair
+                       end-if
+                   end-if
 
+               end-perform
+           end-if
            .
-       consultar-cadastro-exit.
+       consultar-cad-nome-exit.
            exit.
+
+      *>------------------------------------------------------------------------
+      *>   Le o proximo/anterior registro pulando os cadastros inativos,
+      *>   para que as consultas sequenciais so mostrem alunos ativos
+      *>------------------------------------------------------------------------
+       ler-proximo-ativo section.
+
+           move "S"   to ws-continuar-busca
+           perform until ws-continuar-busca = "N"
+               read arqAluno next
+               if ws-fs-arqAluno <> 0 then
+                   move "N"   to ws-continuar-busca
+               else
+                   if fd-status-ativo then
+                       move "N"   to ws-continuar-busca
+                   end-if
+               end-if
+           end-perform
+           .
+       ler-proximo-ativo-exit.
+           exit.
+
+       ler-anterior-ativo section.
+
+           move "S"   to ws-continuar-busca
+           perform until ws-continuar-busca = "N"
+               read arqAluno previous
+               if ws-fs-arqAluno <> 0 then
+                   move "N"   to ws-continuar-busca
+               else
+                   if fd-status-ativo then
+                       move "N"   to ws-continuar-busca
+                   end-if
+               end-if
+           end-perform
+           .
+       ler-anterior-ativo-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>   Rotina de consulta de alunos  - lê o arquivo de forma sequencial
       *>------------------------------------------------------------------------
@@ -336,7 +559,7 @@
 
            perform until ws-voltar-tela
 
-               read arqAluno previous
+               perform ler-anterior-ativo
                if  ws-fs-arqAluno <> 0  then
                   if ws-fs-arqAluno = 10 then
                       perform consultar-cad-sequencial-next
@@ -364,6 +587,9 @@
 
                display "Notas   :"   ws-notas
 
+               display "Media   :"   ws-media
+
+               move ws-cod   to ws-ultimo-cod-visto
 
                display "Deseja consultar mais um aluno? 'S' ou 'V'oltar"
                accept ws-sair
@@ -380,11 +606,58 @@
       *>------------------------------------------------------------------------
        consultar-cad-sequencial-next section.
 
-           perform consultar-cadastro
+           if ws-ultimo-cod-visto <> 0 then
+               display "Retomar a consulta sequencial a partir do codigo "
+                       ws-ultimo-cod-visto " ? 'S' ou 'N'"
+               accept ws-retomar
+           else
+               move "N"   to ws-retomar
+           end-if
+
+           if ws-retomar = "S" or ws-retomar = "s" then
+
+               move ws-ultimo-cod-visto   to ws-cod
+               move ws-cod                to fd-cod
+               read arqAluno
+
+               if ws-fs-arqAluno <> 0 then
+                   move 2                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqAluno                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move  fd-alunos   to  ws-alunos
+
+               if fd-status-inativo then
+                   display "Aluno " ws-aluno " esta INATIVO"
+               else
+                   display "Cod     :"   ws-cod
+
+                   display "Nome    :"   ws-aluno
+
+                   display "Endereco:"   ws-endereco
+
+                   display "Mae     :"   ws-mae
+
+                   display "Pai     :"   ws-pai
+
+                   display "Telefone:"   ws-telefone
+
+                   display "Notas   :"   ws-notas
+
+                   display "Media   :"   ws-media
+               end-if
+
+           else
+               perform consultar-cadastro
+           end-if
+
+           move ws-cod   to ws-ultimo-cod-visto
 
            perform until ws-voltar-tela
 
-               read arqAluno next
+               perform ler-proximo-ativo
                if  ws-fs-arqAluno <> 0  then
                    if ws-fs-arqAluno = 10 then
                        perform consultar-cad-sequencial-prev
@@ -415,6 +688,10 @@
 
                    display "Notas   :"   ws-notas
 
+                   display "Media   :"   ws-media
+
+                   move ws-cod   to ws-ultimo-cod-visto
+
                    display "Deseja consultar mais um aluno? 'S' ou 'V'oltar"
                    accept ws-sair
 
@@ -432,29 +709,99 @@
       *>------------------------------------------------------------------------
       *>   Rotina de apagar dados do registro do arquivo
       *>------------------------------------------------------------------------
+      *>   'deletar-cadastro' nao apaga mais o registro fisicamente: apenas
+      *>   marca o cadastro como inativo (fd-status = "I"), para permitir
+      *>   reverter via 'reativar-cadastro' caso o codigo tenha sido
+      *>   informado errado ou o aluno volte a se matricular.
        deletar-cadastro section.
 
            display "informe o codigo do aluno"
            accept ws-cod
 
            move ws-cod to fd-cod
-           delete arqAluno
-           if  ws-fs-arqAluno = 0 then
-               display "Aluno " ws-aluno  " removido com sucesso!"
-           else
+           read arqAluno
+           if  ws-fs-arqAluno   <> 0 then
                if ws-fs-arqAluno = 23 then
                    display "Aluno informado nao esta cadastrado!"
                else
                    move 5                                   to ws-msn-erro-ofsset
                    move ws-fs-arqAluno                      to ws-msn-erro-cod
-                   move "Erro ao apagar arq. arqTemp "      to ws-msn-erro-text
+                   move "Erro ao ler arq. arqAluno "        to ws-msn-erro-text
                    perform finaliza-anormal
                end-if
+           else
+               if fd-status-inativo then
+                   display "Aluno " fd-aluno  " ja esta inativo!"
+               else
+                   set fd-status-inativo  to true
+                   rewrite fd-alunos
+
+                   if  ws-fs-arqAluno = 0 then
+                       display "Aluno " fd-aluno  " removido com sucesso!"
+
+                       move ws-cod          to ws-aud-cod
+                       move "INATIVACAO"    to ws-aud-operacao
+                       move "STATUS"        to ws-aud-campo
+                       move "A"             to ws-aud-valor-ant
+                       perform grava-auditoria
+                   else
+                       move 5                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqAluno                      to ws-msn-erro-cod
+                       move "Erro ao apagar arq. arqAluno "     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
            end-if
            .
        deletar-cadastro-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   Rotina de reativação de um cadastro marcado como inativo
+      *>------------------------------------------------------------------------
+       reativar-cadastro section.
+
+           display "informe o codigo do aluno"
+           accept ws-cod
+
+           move ws-cod to fd-cod
+           read arqAluno
+           if  ws-fs-arqAluno   <> 0 then
+               if ws-fs-arqAluno = 23 then
+                   display "Aluno informado nao esta cadastrado!"
+               else
+                   move 5                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqAluno                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqAluno "        to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               if fd-status-ativo then
+                   display "Aluno " fd-aluno  " ja esta ativo!"
+               else
+                   set fd-status-ativo  to true
+                   rewrite fd-alunos
+
+                   if  ws-fs-arqAluno = 0 then
+                       display "Aluno " fd-aluno  " reativado com sucesso!"
+
+                       move ws-cod          to ws-aud-cod
+                       move "REATIVACAO"    to ws-aud-operacao
+                       move "STATUS"        to ws-aud-campo
+                       move "I"             to ws-aud-valor-ant
+                       perform grava-auditoria
+                   else
+                       move 6                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqAluno                      to ws-msn-erro-cod
+                       move "Erro ao reativar arq. arqAluno"    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-if
+           .
+       reativar-cadastro-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>   Rotina de alteração de dados do registro do arquivo
@@ -470,6 +817,7 @@
                display "Digite '3' p/ alterar o nome da mae"
                display "Digite '4' p/ alterar o nome do pai"
                display "Digite '5' p/ alterar o telefone"
+               display "Digite '6' p/ alterar a turma"
 
                accept ws-menu-cad
 
@@ -477,8 +825,13 @@
 
                read arqAluno
 
+               move spaces   to ws-aud-campo
+               move spaces   to ws-aud-valor-ant
+
                if   ws-menu-cad = 1 then
 
+                   move   fd-aluno     to ws-aud-valor-ant
+                   move   "NOME"       to ws-aud-campo
                    display "Nome       :"
                    accept ws-aluno
                    move   ws-aluno     to fd-aluno
@@ -487,6 +840,8 @@
 
                if   ws-menu-cad = 2 then
 
+                   move   fd-endereco  to ws-aud-valor-ant
+                   move   "ENDERECO"   to ws-aud-campo
                    display "Endereco   :"
                    accept ws-endereco
                    move   ws-endereco  to fd-endereco
@@ -495,6 +850,8 @@
 
                if   ws-menu-cad = 3 then
 
+                   move   fd-mae       to ws-aud-valor-ant
+                   move   "NOME_MAE"   to ws-aud-campo
                    display "Nome da Mae:"
                    accept ws-mae
                    move   ws-mae       to fd-mae
@@ -503,6 +860,8 @@
 
                if   ws-menu-cad = 4 then
 
+                   move   fd-pai       to ws-aud-valor-ant
+                   move   "NOME_PAI"   to ws-aud-campo
                    display "Nome do Pai:"
                    accept ws-pai
                    move   ws-pai       to fd-pai
@@ -511,17 +870,33 @@
 
                if   ws-menu-cad = 5 then
 
-
+                   move   fd-telefone  to ws-aud-valor-ant
+                   move   "TELEFONE"   to ws-aud-campo
                    display "Telefone  :"
                    accept ws-telefone
                    move   ws-telefone  to fd-telefone
 
                end-if
 
+               if   ws-menu-cad = 6 then
+
+                   move   fd-turma     to ws-aud-valor-ant
+                   move   "TURMA"      to ws-aud-campo
+                   display "Turma     :"
+                   accept ws-turma
+                   move   ws-turma     to fd-turma
+
+               end-if
+
                rewrite fd-alunos
 
                if  ws-fs-arqAluno = 0 then
                    display "Dado do aluno " ws-aluno " alterado com sucesso!"
+                   if ws-aud-campo <> spaces then
+                       move ws-cod          to ws-aud-cod
+                       move "ALTERACAO"     to ws-aud-operacao
+                       perform grava-auditoria
+                   end-if
                else
                    move 6                                   to ws-msn-erro-ofsset
                    move ws-fs-arqAluno                      to ws-msn-erro-cod
@@ -557,43 +932,71 @@
 
                read arqAluno
 
+               move fd-notas to ws-notas
+
+               move spaces   to ws-aud-campo
+               move spaces   to ws-aud-valor-ant
+
                if   ws-menu-cad = 1 then
 
+                   move   fd-nota1     to ws-aud-valor-ant
+                   move   "NOTA1"      to ws-aud-campo
                    display "Nota1:"
-                   accept ws-nota1
+                   accept ws-nota-temp
+                   perform validar-nota
+                   move   ws-nota-temp to ws-nota1
                    move   ws-nota1     to fd-nota1
 
                end-if
 
                if   ws-menu-cad = 2 then
 
+                   move   fd-nota2     to ws-aud-valor-ant
+                   move   "NOTA2"      to ws-aud-campo
                    display "Nota2:"
-                   accept ws-nota2
+                   accept ws-nota-temp
+                   perform validar-nota
+                   move   ws-nota-temp to ws-nota2
                    move   ws-nota2     to fd-nota2
 
                end-if
 
                if   ws-menu-cad = 3 then
 
+                   move   fd-nota3     to ws-aud-valor-ant
+                   move   "NOTA3"      to ws-aud-campo
                    display "Nota3:"
-                   accept ws-nota3
+                   accept ws-nota-temp
+                   perform validar-nota
+                   move   ws-nota-temp to ws-nota3
                    move   ws-nota3     to fd-nota3
 
                end-if
 
                if   ws-menu-cad = 4 then
 
+                   move   fd-nota4     to ws-aud-valor-ant
+                   move   "NOTA4"      to ws-aud-campo
                    display "Nota4:"
-                   accept ws-nota4
+                   accept ws-nota-temp
+                   perform validar-nota
+                   move   ws-nota-temp to ws-nota4
                    move   ws-nota4     to fd-nota4
 
                end-if
 
+               perform calcular-media
+               move   ws-media        to fd-media
 
                rewrite fd-alunos
 
                if  ws-fs-arqAluno = 0 then
                    display "Nota do aluno " ws-aluno " alterada com sucesso!"
+                   if ws-aud-campo <> spaces then
+                       move ws-cod          to ws-aud-cod
+                       move "ALTERACAO"     to ws-aud-operacao
+                       perform grava-auditoria
+                   end-if
                else
                    move 6                                   to ws-msn-erro-ofsset
                    move ws-fs-arqAluno                      to ws-msn-erro-cod
@@ -612,6 +1015,35 @@
 
 
 
+      *>------------------------------------------------------------------------
+      *>   Rotina que grava uma linha no arquivo de auditoria. Quem chama
+      *>   deve preencher antes ws-aud-cod, ws-aud-operacao, ws-aud-campo
+      *>   e ws-aud-valor-ant.
+      *>------------------------------------------------------------------------
+       grava-auditoria section.
+
+           accept ws-aud-data from date yyyymmdd
+           accept ws-aud-hora from time
+
+           move ws-aud-cod          to fd-aud-cod
+           move ws-aud-operacao     to fd-aud-operacao
+           move ws-aud-campo        to fd-aud-campo
+           move ws-aud-valor-ant    to fd-aud-valor-ant
+           move ws-aud-data         to fd-aud-data
+           move ws-aud-hora         to fd-aud-hora
+
+           write fd-auditoria
+
+           if ws-fs-auditoria <> 0 then
+               move 11                                     to ws-msn-erro-ofsset
+               move ws-fs-auditoria                        to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqAuditoria"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-auditoria-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>   Finalização  Anormal
       *>------------------------------------------------------------------------
@@ -638,6 +1070,14 @@
                perform finaliza-anormal
            end-if
 
+           close arqAuditoria
+           if ws-fs-auditoria <> 0 then
+               move 10                                    to ws-msn-erro-ofsset
+               move ws-fs-auditoria                       to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAuditoria "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
 
            stop run
            .
