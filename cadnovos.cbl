@@ -0,0 +1,323 @@
+      $set sourceformat"free"
+
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "cadnovos".
+       author. "Lourieni Gonçalves".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqNovosAlunos assign to "arqNovosAlunos.dat"
+           organization is line sequential
+           file status is ws-fs-novos.
+
+           select arqAluno assign to "arqAlunoIndexed.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fd-cod
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqAluno.
+
+           select arqRejeitados assign to "arqRejeitados.txt"
+           organization is line sequential
+           file status is ws-fs-rejeitados.
+
+           select arqAuditoria assign to "arqAuditoria.dat"
+           organization is line sequential
+           file status is ws-fs-auditoria.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqNovosAlunos.
+           copy "cadnovos.cpy".
+
+       fd arqAluno.
+           copy "alunoreg.cpy".
+
+       fd arqRejeitados.
+       01  fd-linha-rejeito                        pic x(85).
+
+       fd arqAuditoria.
+       01  fd-auditoria.
+           05  fd-aud-cod                           pic 9(03).
+           05  filler                                pic x(01) value space.
+           05  fd-aud-operacao                       pic x(10).
+           05  filler                                pic x(01) value space.
+           05  fd-aud-campo                          pic x(15).
+           05  filler                                pic x(01) value space.
+           05  fd-aud-valor-ant                      pic x(35).
+           05  filler                                pic x(01) value space.
+           05  fd-aud-data                           pic 9(08).
+           05  filler                                pic x(01) value space.
+           05  fd-aud-hora                           pic 9(06).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-novos                             pic  9(02).
+       77  ws-fs-arqAluno                          pic  9(02).
+       77  ws-fs-rejeitados                        pic  9(02).
+       77  ws-fs-auditoria                         pic  9(02).
+
+       01  ws-auditoria.
+           05  ws-aud-cod                           pic 9(03).
+           05  ws-aud-operacao                       pic x(10).
+           05  ws-aud-campo                          pic x(15).
+           05  ws-aud-valor-ant                      pic x(35).
+           05  ws-aud-data                           pic 9(08).
+           05  ws-aud-hora                           pic 9(06).
+
+       77  ws-eof-novos                            pic  x(01).
+           88  ws-fim-arquivo-novos                value "S".
+
+       77  ws-cont-lidos                           pic  9(05) value zero.
+       77  ws-cont-gravados                        pic  9(05) value zero.
+       77  ws-cont-rejeitados                      pic  9(05) value zero.
+
+       77  ws-motivo-rejeito                       pic  x(32).
+
+       01  ws-notas-zero.
+           05  filler                              pic 9(02)v99 value zero.
+           05  filler                              pic x(01)    value "-".
+           05  filler                              pic 9(02)v99 value zero.
+           05  filler                              pic x(01)    value "-".
+           05  filler                              pic 9(02)v99 value zero.
+           05  filler                              pic x(01)    value "-".
+           05  filler                              pic 9(02)v99 value zero.
+           05  filler                              pic x(01)    value "-".
+
+       01  ws-linha-rejeito.
+           05  ws-linha-texto                      pic x(85).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqNovosAlunos
+           if ws-fs-novos <> 00 then
+               move 1                                   to ws-msn-erro-ofsset
+               move ws-fs-novos                         to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqNovosAlunos"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   'open i-o' pois arqAluno ja pode conter alunos de cargas
+      *>   ou matriculas anteriores
+           open i-o arqAluno
+           if ws-fs-arqAluno  <> 00
+           and ws-fs-arqAluno <> 05 then
+               move 2                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAluno                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAluno"        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqRejeitados
+           if ws-fs-rejeitados <> 00 then
+               move 3                                   to ws-msn-erro-ofsset
+               move ws-fs-rejeitados                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqRejeitados"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   'open extend' acrescenta no final do arquivo de auditoria;
+      *>   se o arquivo ainda não existe ele é criado na primeira vez
+           open extend arqAuditoria
+           if ws-fs-auditoria = 35 then
+               open output arqAuditoria
+               close       arqAuditoria
+               open extend arqAuditoria
+           end-if
+           if ws-fs-auditoria <> 00 then
+               move 5                                   to ws-msn-erro-ofsset
+               move ws-fs-auditoria                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAuditoria"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - le arqNovosAlunos sequencialmente e
+      *>  grava cada aluno novo em arqAlunoIndexed.dat. Codigo duplicado
+      *>  (file status 22) ou dados invalidos vao para a lista de
+      *>  rejeitados em vez de interromper a carga.
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           move "N"   to ws-eof-novos
+
+           read arqNovosAlunos
+               at end
+                   move "S"   to ws-eof-novos
+           end-read
+
+           perform until ws-fim-arquivo-novos
+
+               add 1   to ws-cont-lidos
+               perform gravar-novo-aluno
+
+               read arqNovosAlunos
+                   at end
+                       move "S"   to ws-eof-novos
+               end-read
+
+           end-perform
+
+           display "Alunos lidos      : " ws-cont-lidos
+           display "Alunos gravados   : " ws-cont-gravados
+           display "Alunos rejeitados : " ws-cont-rejeitados
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Valida e grava um aluno novo; em caso de problema escreve uma
+      *>  linha na lista de rejeitados
+      *>------------------------------------------------------------------------
+       gravar-novo-aluno section.
+
+           move spaces   to ws-motivo-rejeito
+
+           if fd-novo-cod = 0
+           or fd-novo-nome = spaces then
+               move "codigo zerado ou nome em branco"   to ws-motivo-rejeito
+           end-if
+
+           if ws-motivo-rejeito = spaces then
+
+               move fd-novo-cod         to fd-cod
+               move fd-novo-nome        to fd-aluno
+               move fd-novo-endereco    to fd-endereco
+               move fd-novo-mae         to fd-mae
+               move fd-novo-pai         to fd-pai
+               move fd-novo-telefone    to fd-telefone
+               move ws-notas-zero       to fd-notas
+               move zero                to fd-media
+               set  fd-status-ativo     to true
+               move spaces              to fd-turma
+
+               write fd-alunos
+
+               if ws-fs-arqAluno = 0 then
+                   add 1   to ws-cont-gravados
+
+                   move fd-cod       to ws-aud-cod
+                   move "INCLUSAO"   to ws-aud-operacao
+                   move "CADASTRO"   to ws-aud-campo
+                   move spaces       to ws-aud-valor-ant
+                   perform grava-auditoria
+               else
+                   if ws-fs-arqAluno = 22 then
+                       move "codigo duplicado"   to ws-motivo-rejeito
+                   else
+                       move 4                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqAluno                      to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arqAluno"      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-if
+
+           if ws-motivo-rejeito <> spaces then
+               add 1   to ws-cont-rejeitados
+
+               move spaces                                     to ws-linha-texto
+               string "Cod: " fd-novo-cod  "  Nome: " fd-novo-nome
+                      "  Motivo: " ws-motivo-rejeito
+                                                delimited by size
+                                                into ws-linha-texto
+               write fd-linha-rejeito from ws-linha-texto
+           end-if
+           .
+       gravar-novo-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Rotina que grava uma linha no arquivo de auditoria. Quem chama
+      *>   deve preencher antes ws-aud-cod, ws-aud-operacao, ws-aud-campo
+      *>   e ws-aud-valor-ant.
+      *>------------------------------------------------------------------------
+       grava-auditoria section.
+
+           accept ws-aud-data from date yyyymmdd
+           accept ws-aud-hora from time
+
+           move ws-aud-cod          to fd-aud-cod
+           move ws-aud-operacao     to fd-aud-operacao
+           move ws-aud-campo        to fd-aud-campo
+           move ws-aud-valor-ant    to fd-aud-valor-ant
+           move ws-aud-data         to fd-aud-data
+           move ws-aud-hora         to fd-aud-hora
+
+           write fd-auditoria
+
+           if ws-fs-auditoria <> 0 then
+               move 6                                       to ws-msn-erro-ofsset
+               move ws-fs-auditoria                        to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqAuditoria"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-auditoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqNovosAlunos
+           close arqAluno
+           close arqRejeitados
+           close arqAuditoria
+           stop run
+           .
+       finaliza-exit.
+           exit.
