@@ -0,0 +1,211 @@
+      $set sourceformat"free"
+
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "boletim".
+       author. "Lourieni Gonçalves".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAluno assign to "arqAlunoIndexed.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-arqAluno.
+
+           select arqBoletim assign to "arqBoletim.txt"
+           organization is line sequential
+           file status is ws-fs-boletim.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAluno.
+           copy "alunoreg.cpy".
+
+       fd arqBoletim.
+       01  fd-linha-boletim                        pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqAluno                          pic  9(02).
+       77  ws-fs-boletim                           pic  9(02).
+
+       77  ws-eof-aluno                            pic  x(01).
+           88  ws-fim-arquivo-aluno                value "S".
+
+       77  ws-media                                pic  9(02)v99.
+       77  ws-situacao                             pic  x(10).
+
+       01 ws-linha.
+           05  ws-linha-texto                      pic x(80).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqAluno
+           if ws-fs-arqAluno  <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqAluno                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAluno"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBoletim
+           if ws-fs-boletim <> 00 then
+               move 2                                to ws-msn-erro-ofsset
+               move ws-fs-boletim                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqBoletim"   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - le arqAluno sequencialmente e imprime
+      *>  um boletim por aluno em arqBoletim
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           move "N"   to ws-eof-aluno
+
+           read arqAluno next
+           if ws-fs-arqAluno = 10 then
+               move "S"   to ws-eof-aluno
+           else
+               if ws-fs-arqAluno <> 0 then
+                   move 3                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqAluno                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           perform until ws-fim-arquivo-aluno
+
+               perform imprimir-boletim
+
+               read arqAluno next
+               if ws-fs-arqAluno = 10 then
+                   move "S"   to ws-eof-aluno
+               else
+                   if ws-fs-arqAluno <> 0 then
+                       move 3                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqAluno                      to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Imprime o boletim de um aluno
+      *>------------------------------------------------------------------------
+       imprimir-boletim section.
+
+      *>   cadastros inativos (vide deletar-cadastro/reativar-cadastro no
+      *>   programa principal) nao entram no boletim
+           if fd-status-ativo then
+
+               move fd-media          to ws-media
+
+               if ws-media >= 6 then
+                   move "APROVADO"    to ws-situacao
+               else
+                   move "REPROVADO"   to ws-situacao
+               end-if
+
+               move spaces                                      to ws-linha-texto
+               move "===================================================="
+                                                                  to ws-linha-texto
+               write fd-linha-boletim from ws-linha-texto
+
+               move spaces                                      to ws-linha-texto
+               string "Aluno: " fd-aluno  "  Cod: " fd-cod
+                                                     delimited by size
+                                                     into ws-linha-texto
+               write fd-linha-boletim from ws-linha-texto
+
+               move spaces                                      to ws-linha-texto
+               string "Nota1: " fd-nota1  "  Nota2: " fd-nota2
+                      "  Nota3: " fd-nota3  "  Nota4: " fd-nota4
+                                                     delimited by size
+                                                     into ws-linha-texto
+               write fd-linha-boletim from ws-linha-texto
+
+               move spaces                                      to ws-linha-texto
+               string "Media: " ws-media  "  Situacao: " ws-situacao
+                                                     delimited by size
+                                                     into ws-linha-texto
+               write fd-linha-boletim from ws-linha-texto
+
+               move spaces                                      to ws-linha-texto
+               write fd-linha-boletim from ws-linha-texto
+
+           end-if
+           .
+       imprimir-boletim-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqAluno
+           close arqBoletim
+           stop run
+           .
+       finaliza-exit.
+           exit.
