@@ -0,0 +1,310 @@
+      $set sourceformat"free"
+
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "backupnoturno".
+       author. "Lourieni Gonçalves".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAluno assign to "arqAlunoIndexed.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-arqAluno.
+
+           select arqBackup assign to ws-nome-arq-backup
+           organization is line sequential
+           file status is ws-fs-backup.
+
+           select arqReconciliacao assign to "arqReconciliacao.txt"
+           organization is line sequential
+           file status is ws-fs-reconc.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAluno.
+           copy "alunoreg.cpy".
+
+       fd arqBackup.
+       01  fd-linha-backup                          pic x(156).
+
+       fd arqReconciliacao.
+       01  fd-linha-reconc                          pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqAluno                          pic  9(02).
+       77  ws-fs-backup                            pic  9(02).
+       77  ws-fs-reconc                            pic  9(02).
+
+       77  ws-eof-aluno                            pic  x(01).
+           88  ws-fim-arquivo-aluno                value "S".
+
+       77  ws-cont-lidos                           pic  9(05) value zero.
+       77  ws-cont-ativos                          pic  9(05) value zero.
+       77  ws-cont-inativos                        pic  9(05) value zero.
+       77  ws-cont-gravados-backup                 pic  9(05) value zero.
+       77  ws-cont-verificados-backup              pic  9(05) value zero.
+
+       77  ws-eof-backup                           pic  x(01).
+           88  ws-fim-arquivo-backup               value "S".
+
+       77  ws-data-hoje                            pic  9(08).
+
+       01  ws-nome-arq-backup.
+           05  filler                              pic x(09) value "arqAluno_".
+           05  ws-nab-data                         pic 9(08).
+           05  filler                              pic x(04) value ".bak".
+
+       01  ws-linha-backup.
+           05  ws-linha-texto                      pic x(156).
+
+       01  ws-linha-reconc.
+           05  ws-linha-texto-reconc                pic x(80).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform reconciliar.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização - monta o nome do arquivo de
+      *>  backup com a data corrente e abre os arquivos envolvidos
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           accept ws-data-hoje from date yyyymmdd
+           move   ws-data-hoje   to ws-nab-data
+
+           open input arqAluno
+           if ws-fs-arqAluno <> 00 then
+               move 1                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAluno                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAluno"        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBackup
+           if ws-fs-backup <> 00 then
+               move 2                                   to ws-msn-erro-ofsset
+               move ws-fs-backup                        to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqBackup"       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqReconciliacao
+           if ws-fs-reconc <> 00 then
+               move 3                                   to ws-msn-erro-ofsset
+               move ws-fs-reconc                        to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqReconciliacao" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - le arqAluno sequencialmente, copia
+      *>  cada registro para o arquivo de backup do dia e totaliza
+      *>  ativos/inativos para a reconciliacao
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           move "N"   to ws-eof-aluno
+
+           read arqAluno next
+           if ws-fs-arqAluno = 10 then
+               move "S"   to ws-eof-aluno
+           else
+               if ws-fs-arqAluno <> 0 then
+                   move 4                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqAluno                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           perform until ws-fim-arquivo-aluno
+
+               add 1   to ws-cont-lidos
+
+               if fd-status-ativo then
+                   add 1   to ws-cont-ativos
+               else
+                   add 1   to ws-cont-inativos
+               end-if
+
+               move fd-alunos   to ws-linha-texto
+               write fd-linha-backup from ws-linha-texto
+
+               if ws-fs-backup = 0 then
+                   add 1   to ws-cont-gravados-backup
+               else
+                   move 5                                   to ws-msn-erro-ofsset
+                   move ws-fs-backup                        to ws-msn-erro-cod
+                   move "Erro ao gravar arq. arqBackup"     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               read arqAluno next
+               if ws-fs-arqAluno = 10 then
+                   move "S"   to ws-eof-aluno
+               else
+                   if ws-fs-arqAluno <> 0 then
+                       move 4                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqAluno                      to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           close arqBackup
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava o relatorio de reconciliacao comparando a quantidade de
+      *>  registros lidos de arqAluno com a quantidade efetivamente
+      *>  gravada no backup - o backup ja fechado e reaberto para leitura
+      *>  e recontado, ao inves de confiar apenas no contador de escrita,
+      *>  para que a situacao DIVERGENTE reflita o arquivo como ele
+      *>  realmente ficou gravado em disco
+      *>------------------------------------------------------------------------
+       reconciliar section.
+
+           open input arqBackup
+           if ws-fs-backup <> 00 then
+               move 6                                   to ws-msn-erro-ofsset
+               move ws-fs-backup                        to ws-msn-erro-cod
+               move "Erro ao reabrir arq. arqBackup"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "N"   to ws-eof-backup
+
+           read arqBackup
+               at end
+                   move "S"   to ws-eof-backup
+           end-read
+
+           perform until ws-fim-arquivo-backup
+
+               add 1   to ws-cont-verificados-backup
+
+               read arqBackup
+                   at end
+                       move "S"   to ws-eof-backup
+               end-read
+
+           end-perform
+
+           close arqBackup
+
+           move spaces                                        to ws-linha-texto-reconc
+           string "Backup gerado em: " ws-nome-arq-backup
+                                             delimited by size
+                                             into ws-linha-texto-reconc
+           write fd-linha-reconc from ws-linha-texto-reconc
+
+           move spaces                                        to ws-linha-texto-reconc
+           string "Alunos lidos de arqAluno    : " ws-cont-lidos
+                                             delimited by size
+                                             into ws-linha-texto-reconc
+           write fd-linha-reconc from ws-linha-texto-reconc
+
+           move spaces                                        to ws-linha-texto-reconc
+           string "  Ativos                    : " ws-cont-ativos
+                                             delimited by size
+                                             into ws-linha-texto-reconc
+           write fd-linha-reconc from ws-linha-texto-reconc
+
+           move spaces                                        to ws-linha-texto-reconc
+           string "  Inativos                  : " ws-cont-inativos
+                                             delimited by size
+                                             into ws-linha-texto-reconc
+           write fd-linha-reconc from ws-linha-texto-reconc
+
+           move spaces                                        to ws-linha-texto-reconc
+           string "Registros gravados no backup: " ws-cont-gravados-backup
+                                             delimited by size
+                                             into ws-linha-texto-reconc
+           write fd-linha-reconc from ws-linha-texto-reconc
+
+           move spaces                                        to ws-linha-texto-reconc
+           string "Registros lidos de volta do backup: " ws-cont-verificados-backup
+                                             delimited by size
+                                             into ws-linha-texto-reconc
+           write fd-linha-reconc from ws-linha-texto-reconc
+
+           move spaces                                        to ws-linha-texto-reconc
+           if ws-cont-lidos = ws-cont-verificados-backup then
+               string "Situacao                    : OK"
+                                                 delimited by size
+                                                 into ws-linha-texto-reconc
+           else
+               string "Situacao                    : DIVERGENTE"
+                                                 delimited by size
+                                                 into ws-linha-texto-reconc
+           end-if
+           write fd-linha-reconc from ws-linha-texto-reconc
+           .
+       reconciliar-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+      *>   arqBackup ja foi fechado em reconciliar apos a recontagem
+           close arqAluno
+           close arqReconciliacao
+           stop run
+           .
+       finaliza-exit.
+           exit.
