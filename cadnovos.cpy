@@ -0,0 +1,13 @@
+      $set sourceformat"free"
+      *>----------------------------------------------------------------
+      *>   Copybook  : CADNOVOS
+      *>   Descricao : Layout do registro de entrada de
+      *>               arqNovosAlunos.dat (carga em lote de matricula).
+      *>----------------------------------------------------------------
+       01  fd-novo-aluno.
+           05  fd-novo-cod                         pic 9(03).
+           05  fd-novo-nome                        pic x(25).
+           05  fd-novo-endereco                    pic x(35).
+           05  fd-novo-mae                         pic x(25).
+           05  fd-novo-pai                         pic x(25).
+           05  fd-novo-telefone                    pic x(15).
