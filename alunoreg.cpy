@@ -0,0 +1,28 @@
+      $set sourceformat"free"
+      *>----------------------------------------------------------------
+      *>   Copybook  : ALUNOREG
+      *>   Descricao : Layout do registro de arqAlunoIndexed.dat,
+      *>               compartilhado por todos os programas que
+      *>               gravam ou leem esse arquivo.
+      *>----------------------------------------------------------------
+       01  fd-alunos.
+           05  fd-aluno                            pic x(25).
+           05  fd-cod                              pic 9(03).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-notas.
+               10  fd-nota1                       pic 9(02)v99.
+               10 filler                          pic x(01) value "-".
+               10  fd-nota2                       pic 9(02)v99.
+               10 filler                          pic x(01) value "-".
+               10  fd-nota3                       pic 9(02)v99.
+               10 filler                          pic x(01) value "-".
+               10  fd-nota4                       pic 9(02)v99.
+               10 filler                          pic x(01) value "-".
+           05  fd-media                            pic 9(02)v99.
+           05  fd-status                           pic x(01).
+               88  fd-status-ativo                 value "A".
+               88  fd-status-inativo               value "I".
+           05  fd-turma                            pic x(03).
