@@ -0,0 +1,223 @@
+      $set sourceformat"free"
+
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "relturma".
+       author. "Lourieni Gonçalves".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqAluno assign to "arqAlunoIndexed.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod
+           file status is ws-fs-arqAluno.
+
+           select arqRelTurma assign to "arqRelTurma.txt"
+           organization is line sequential
+           file status is ws-fs-relturma.
+
+           select ordTurma assign to "ordTurma.wrk".
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqAluno.
+           copy "alunoreg.cpy".
+
+       sd ordTurma.
+       01  sd-turma-reg.
+           05  sd-turma                            pic x(03).
+           05  sd-cod                               pic 9(03).
+           05  sd-aluno                             pic x(25).
+
+       fd arqRelTurma.
+       01  fd-linha-relturma                       pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqAluno                          pic  9(02).
+       77  ws-fs-relturma                          pic  9(02).
+
+       77  ws-eof-aluno                            pic  x(01).
+           88  ws-fim-arquivo-aluno                value "S".
+
+       77  ws-eof-sort                             pic  x(01).
+           88  ws-fim-arquivo-sort                 value "S".
+
+       77  ws-turma-anterior                       pic  x(03) value spaces.
+       77  ws-primeira-turma                       pic  x(01) value "S".
+
+       01 ws-linha.
+           05  ws-linha-texto                      pic x(80).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform processamento.
+           stop run.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - ordena os alunos ativos por turma e
+      *>  codigo e imprime o relatorio com quebra de controle por turma
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           sort ordTurma
+               on ascending key sd-turma sd-cod
+               input  procedure is carregar-alunos
+               output procedure is imprimir-relatorio
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimento de entrada do SORT - le arqAluno sequencialmente
+      *>  e libera (RELEASE) um registro por aluno ativo
+      *>------------------------------------------------------------------------
+       carregar-alunos section.
+
+           open input arqAluno
+           if ws-fs-arqAluno <> 00 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqAluno                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAluno"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "N"   to ws-eof-aluno
+
+           read arqAluno next
+           if ws-fs-arqAluno = 10 then
+               move "S"   to ws-eof-aluno
+           else
+               if ws-fs-arqAluno <> 0 then
+                   move 2                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqAluno                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           perform until ws-fim-arquivo-aluno
+
+               if fd-status-ativo then
+                   move fd-turma   to sd-turma
+                   move fd-cod     to sd-cod
+                   move fd-aluno   to sd-aluno
+                   release sd-turma-reg
+               end-if
+
+               read arqAluno next
+               if ws-fs-arqAluno = 10 then
+                   move "S"   to ws-eof-aluno
+               else
+                   if ws-fs-arqAluno <> 0 then
+                       move 2                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqAluno                      to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAluno"         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           close arqAluno
+           .
+       carregar-alunos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimento de saida do SORT - le os registros ja ordenados
+      *>  por turma/codigo e imprime o relatorio com quebra de turma
+      *>------------------------------------------------------------------------
+       imprimir-relatorio section.
+
+           open output arqRelTurma
+           if ws-fs-relturma <> 00 then
+               move 3                                   to ws-msn-erro-ofsset
+               move ws-fs-relturma                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqRelTurma"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "N"   to ws-eof-sort
+
+           return ordTurma
+               at end
+                   move "S"   to ws-eof-sort
+           end-return
+
+           perform until ws-fim-arquivo-sort
+
+               if ws-primeira-turma = "S"
+               or sd-turma <> ws-turma-anterior then
+
+                   move "S" to ws-primeira-turma
+                   move spaces                                    to ws-linha-texto
+                   write fd-linha-relturma from ws-linha-texto
+
+                   move spaces                                    to ws-linha-texto
+                   string "Turma: " sd-turma
+                                                     delimited by size
+                                                     into ws-linha-texto
+                   write fd-linha-relturma from ws-linha-texto
+
+                   move "N"        to ws-primeira-turma
+                   move sd-turma   to ws-turma-anterior
+               end-if
+
+               move spaces                                        to ws-linha-texto
+               string "   Cod: " sd-cod  "  Aluno: " sd-aluno
+                                                 delimited by size
+                                                 into ws-linha-texto
+               write fd-linha-relturma from ws-linha-texto
+
+               return ordTurma
+                   at end
+                       move "S"   to ws-eof-sort
+               end-return
+
+           end-perform
+
+           close arqRelTurma
+           .
+       imprimir-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
